@@ -10,216 +10,577 @@
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ACC.
-           SELECT TMP-FILE ASSIGN TO "temp.txt"
+           SELECT TMP-FILE ASSIGN TO DYNAMIC WS-TMP-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TMP.
            SELECT OUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OUT.
+           SELECT HIST-FILE ASSIGN TO "history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST.
+           SELECT RATE-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE.
+           SELECT LOCK-FILE ASSIGN TO "temp.lock/owner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD IN-FILE.
-       01 IN-RECORD             PIC X(19).
+       01 IN-RECORD             PIC X(44).
 
        FD ACC-FILE.
-       01 ACC-RECORD-RAW        PIC X(19).
+       01 ACC-RECORD-RAW        COPY acctrec.
 
        FD TMP-FILE.
-       01 TMP-RECORD            PIC X(19).
+       01 TMP-RECORD            COPY acctrec.
 
        FD OUT-FILE.
        01 OUT-RECORD            PIC X(120).
 
+       FD HIST-FILE.
+       01 HIST-RECORD           COPY histrec.
+
+       FD RATE-FILE.
+       01 RATE-RECORD           PIC X(12).
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD           PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 WS-IN                 PIC XX.
        77 WS-ACC                PIC XX.
        77 WS-TMP                PIC XX.
        77 WS-OUT                PIC XX.
-       
-       77 IN-ACCOUNT            PIC 9(6).
-       77 IN-ACTION             PIC X(3).
-       77 IN-AMOUNT             PIC 9(9)V99.
+       77 WS-HIST               PIC XX.
+       77 WS-RATE                PIC XX.
+       77 WS-LOCK                PIC XX.
+       77 WS-EOF-IN                  PIC X VALUE "N".
+       77 WS-EOF-ACC                 PIC X VALUE "N".
+
+       77 WS-CURRENT-DATE        PIC X(21).
+       77 WS-RUN-ID               PIC X(14).
+       77 WS-TMP-FILENAME          PIC X(22).
+       77 WS-MV-COMMAND             PIC X(60).
+
+       77 IN-ACCOUNT-X           PIC X(6).
+       77 IN-AMOUNT-X            PIC X(9).
+       77 IN-TARGET-X            PIC X(6).
+       77 IN-ACTION              PIC X(3).
 
-       77 ACC-ACCOUNT           PIC 9(6).
-       77 ACC-ACTION            PIC X(3).
-       77 ACC-BALANCE           PIC 9(9)V99.
+       77 IN-ACCOUNT             PIC 9(6).
+       77 IN-AMOUNT              PIC 9(9)V99.
+       77 IN-TARGET-ACCOUNT      PIC 9(6).
+       77 IN-NAME                PIC X(20).
+       77 IN-VALID               PIC X VALUE "Y".
 
-       77 NEW-BALANCE           PIC 9(9)V99 VALUE 0.
-       77 MATCH-FOUND           PIC X VALUE "N".
-       77 UPDATED               PIC X VALUE "N".
-       77 WS-EOF                PIC X VALUE "N".
+       77 ACC-ACCOUNT            PIC 9(6).
+       77 ACC-ACTION             PIC X(3).
+       77 ACC-BALANCE            PIC 9(9)V99.
+       77 ACC-NAME               PIC X(20).
+       77 ACC-STATUS             PIC X.
+           88 ACC-STATUS-ACTIVE      VALUE "A".
+           88 ACC-STATUS-FROZEN      VALUE "F".
+           88 ACC-STATUS-CLOSED      VALUE "C".
+       77 ACC-TYPE               PIC X.
+           88 ACC-TYPE-SAVINGS       VALUE "S".
+           88 ACC-TYPE-CHECKING      VALUE "K".
 
-       77 DISP-AMOUNT           PIC 9(9).99.
-       77 IDR-BALANCE           PIC 9(12)V99 VALUE 0.
-       77 IDR-BALANCE-DISP      PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77 FA-ACCOUNT             PIC 9(6).
 
-       77 RAIUSD-RT             PIC 9(6) VALUE 7358.
-       77 USDIDR-RT             PIC 9(6) VALUE 16270.
+       77 OP-ACCOUNT             PIC 9(6).
+       77 OP-MODE                PIC X(6).
+       77 OP-AMOUNT              PIC 9(9)V99.
+       77 OP-ACTION-CODE         PIC X(3).
+       77 OP-HIST-ACTION         PIC X(3).
+       77 OP-SUCCESS             PIC X VALUE "N".
+       77 OP-RESULT-MSG          PIC X(100).
+       77 OP-BALANCE-BEFORE      PIC 9(9)V99.
+       77 OP-BALANCE-AFTER       PIC 9(9)V99.
+
+       77 NEW-BALANCE            PIC 9(9)V99 VALUE 0.
+       77 MATCH-FOUND            PIC X VALUE "N".
+       77 UPDATED                PIC X VALUE "N".
+       77 ABORT-RUN              PIC X VALUE "N".
+
+       77 XFR-SRC-ACCOUNT        PIC 9(6).
+       77 XFR-TGT-ACCOUNT        PIC 9(6).
+       77 XFR-AMOUNT             PIC 9(9)V99.
+       77 XFR-SRC-FOUND          PIC X VALUE "N".
+       77 XFR-TGT-FOUND          PIC X VALUE "N".
+       77 XFR-SRC-BAL-BEFORE     PIC 9(9)V99.
+       77 XFR-SRC-BAL-AFTER      PIC 9(9)V99.
+       77 XFR-TGT-BAL-BEFORE     PIC 9(9)V99.
+       77 XFR-TGT-BAL-AFTER      PIC 9(9)V99.
+
+       77 DISP-AMOUNT            PIC 9(9).99.
+       77 IDR-BALANCE            PIC 9(12)V99 VALUE 0.
+       77 IDR-BALANCE-DISP       PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+       77 RAIUSD-RT              PIC 9(6) VALUE 7358.
+       77 USDIDR-RT              PIC 9(6) VALUE 16270.
+
+       77 HIST-ACCOUNT           PIC 9(6).
+       77 HIST-ACTION            PIC X(3).
+       77 HIST-AMOUNT-ED         PIC 9(9).99.
+       77 HIST-BAL-BEFORE-ED     PIC 9(9).99.
+       77 HIST-BAL-AFTER-ED      PIC 9(9).99.
+       77 HIST-TARGET-ACCT       PIC 9(6).
 
        PROCEDURE DIVISION.
 
        MAIN.
-           PERFORM READ-INPUT
-           PERFORM PROCESS-RECORDS
-           
-           IF MATCH-FOUND = "N"
-               IF IN-ACTION = "NEW"
-                   PERFORM APPEND-ACCOUNT
-                   MOVE "ACCOUNT CREATED" TO OUT-RECORD
-                   PERFORM WRITE-OUTPUT
+           PERFORM BUILD-RUN-ID
+           PERFORM CHECK-RUN-LOCK
+           IF ABORT-RUN = "Y"
+               STOP RUN
+           END-IF
+
+           PERFORM READ-RATES
+           PERFORM PROCESS-ALL-INPUT
+           PERFORM RELEASE-RUN-LOCK
+           STOP RUN.
+
+       BUILD-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:14) TO WS-RUN-ID
+           MOVE SPACES TO WS-TMP-FILENAME
+           STRING "temp" DELIMITED BY SIZE
+                  WS-RUN-ID DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-TMP-FILENAME.
+
+       CHECK-RUN-LOCK.
+           MOVE "N" TO ABORT-RUN
+           CALL "SYSTEM" USING BY CONTENT
+               "mkdir temp.lock 2>/dev/null"
+           IF RETURN-CODE NOT = 0
+               OPEN INPUT LOCK-FILE
+               IF WS-LOCK = "00"
+                   READ LOCK-FILE
+                   DISPLAY "RUN ABORTED - A PRIOR RUN LOCK IS STILL "
+                           "PRESENT (TEMP FILE " LOCK-RECORD
+                           "), REMOVE temp.lock AFTER CONFIRMING THAT "
+                           "RUN IS DEAD"
+                   CLOSE LOCK-FILE
                ELSE
-                   MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
-                   PERFORM WRITE-OUTPUT
-               END-IF
-           ELSE
-               IF IN-ACTION = "NEW"
-                   MOVE "ACCOUNT ALREADY EXISTS" TO OUT-RECORD
-                   PERFORM WRITE-OUTPUT
+                   DISPLAY "RUN ABORTED - A PRIOR RUN LOCK IS STILL "
+                           "PRESENT, REMOVE temp.lock AFTER "
+                           "CONFIRMING THAT RUN IS DEAD"
                END-IF
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
            END-IF
-           
-           PERFORM FINALIZE
-           STOP RUN.
 
-       READ-INPUT.
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK NOT = "00"
+               DISPLAY "LOCK-FILE CREATE FAILED, STATUS = " WS-LOCK
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TMP-FILENAME TO LOCK-RECORD
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-RUN-LOCK.
+           MOVE SPACES TO WS-MV-COMMAND
+           STRING "rm -f " DELIMITED BY SIZE
+                  WS-TMP-FILENAME DELIMITED BY SIZE
+                  INTO WS-MV-COMMAND
+           CALL "SYSTEM" USING BY CONTENT WS-MV-COMMAND
+           CALL "SYSTEM" USING BY CONTENT "rm -rf temp.lock".
+
+       READ-RATES.
+           OPEN INPUT RATE-FILE
+           IF WS-RATE NOT = "00" AND WS-RATE NOT = "35"
+               DISPLAY "RATE-FILE OPEN FAILED, STATUS = " WS-RATE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-RATE = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ RATE-FILE
+           EVALUATE WS-RATE
+               WHEN "00"
+                   IF RATE-RECORD(1:6) NUMERIC
+                           AND RATE-RECORD(7:6) NUMERIC
+                       MOVE RATE-RECORD(1:6) TO RAIUSD-RT
+                       MOVE RATE-RECORD(7:6) TO USDIDR-RT
+                   ELSE
+                       DISPLAY "RATE-FILE RECORD NOT NUMERIC, USING "
+                               "DEFAULT RATES"
+                   END-IF
+               WHEN "10"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "RATE-FILE READ FAILED, STATUS = " WS-RATE
+                           ", USING DEFAULT RATES"
+           END-EVALUATE
+
+           CLOSE RATE-FILE.
+
+       PROCESS-ALL-INPUT.
            OPEN INPUT IN-FILE
            IF WS-IN NOT = "00"
                DISPLAY "IN-FILE OPEN FAILED, STATUS = " WS-IN
-               STOP RUN
-           END-IF
-           
-           READ IN-FILE
-           IF WS-IN = "10"
-               DISPLAY "NO INPUT"
-               CLOSE IN-FILE
-               STOP RUN
-           ELSE
-               IF WS-IN NOT = "00"
-                   DISPLAY "IN-FILE READ FAILED, STATUS = " WS-IN
-                   CLOSE IN-FILE
-                   STOP RUN
-               END-IF
+               EXIT PARAGRAPH
            END-IF
-           
+
+           MOVE "N" TO WS-EOF-IN
+           PERFORM UNTIL WS-EOF-IN = "Y" OR ABORT-RUN = "Y"
+               READ IN-FILE
+               EVALUATE WS-IN
+                   WHEN "00"
+                       PERFORM VALIDATE-INPUT
+                       IF IN-VALID = "Y"
+                           PERFORM PROCESS-ONE-TRANSACTION
+                       END-IF
+                   WHEN "10"
+                       MOVE "Y" TO WS-EOF-IN
+                   WHEN OTHER
+                       DISPLAY "IN-FILE READ FAILED, STATUS = " WS-IN
+                       MOVE "Y" TO WS-EOF-IN
+               END-EVALUATE
+           END-PERFORM
+
            CLOSE IN-FILE
            IF WS-IN NOT = "00"
                DISPLAY "IN-FILE CLOSE FAILED, STATUS = " WS-IN
+           END-IF.
+
+       VALIDATE-INPUT.
+           MOVE IN-RECORD(1:6)  TO IN-ACCOUNT-X
+           MOVE IN-RECORD(7:3)  TO IN-ACTION
+           MOVE IN-RECORD(10:9) TO IN-AMOUNT-X
+           MOVE IN-RECORD(19:6) TO IN-TARGET-X
+           MOVE IN-RECORD(25:20) TO IN-NAME
+
+           MOVE "Y" TO IN-VALID
+           IF IN-ACCOUNT-X NOT NUMERIC
+               MOVE "N" TO IN-VALID
+           END-IF
+           IF IN-ACTION NOT = "NEW" AND IN-ACTION NOT = "DEP"
+                   AND IN-ACTION NOT = "WDR" AND IN-ACTION NOT = "BAL"
+                   AND IN-ACTION NOT = "XFR"
+               MOVE "N" TO IN-VALID
+           END-IF
+           IF IN-AMOUNT-X NOT NUMERIC
+               MOVE "N" TO IN-VALID
+           END-IF
+           IF IN-VALID = "Y" AND IN-ACTION = "XFR"
+                   AND IN-TARGET-X NOT NUMERIC
+               MOVE "N" TO IN-VALID
+           END-IF
+
+           IF IN-VALID = "Y"
+               MOVE IN-ACCOUNT-X TO IN-ACCOUNT
+               MOVE FUNCTION NUMVAL(IN-AMOUNT-X) TO IN-AMOUNT
+               IF IN-ACTION = "XFR"
+                   MOVE IN-TARGET-X TO IN-TARGET-ACCOUNT
+               ELSE
+                   MOVE 0 TO IN-TARGET-ACCOUNT
+               END-IF
+           ELSE
+               MOVE "INVALID INPUT" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+       PROCESS-ONE-TRANSACTION.
+           IF IN-ACTION = "XFR"
+               PERFORM PROCESS-XFR
+           ELSE
+               PERFORM PROCESS-SIMPLE-ACTION
+           END-IF.
+
+       PROCESS-SIMPLE-ACTION.
+           IF IN-ACTION = "NEW"
+               MOVE IN-ACCOUNT TO FA-ACCOUNT
+               PERFORM FIND-ACCOUNT
+               IF ABORT-RUN = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+               IF MATCH-FOUND = "N"
+                   PERFORM APPEND-ACCOUNT
+                   MOVE "ACCOUNT CREATED" TO OUT-RECORD
+               ELSE
+                   MOVE "ACCOUNT ALREADY EXISTS" TO OUT-RECORD
+               END-IF
+               PERFORM WRITE-OUTPUT
+           ELSE
+               MOVE IN-ACCOUNT TO OP-ACCOUNT
+               MOVE IN-AMOUNT  TO OP-AMOUNT
+               MOVE IN-ACTION  TO OP-ACTION-CODE
+               EVALUATE IN-ACTION
+                   WHEN "DEP"
+                       MOVE "CREDIT" TO OP-MODE
+                       MOVE "DEP"    TO OP-HIST-ACTION
+                   WHEN "WDR"
+                       MOVE "DEBIT"  TO OP-MODE
+                       MOVE "WDR"    TO OP-HIST-ACTION
+                   WHEN "BAL"
+                       MOVE "QUERY"  TO OP-MODE
+                       MOVE SPACES   TO OP-HIST-ACTION
+               END-EVALUATE
+
+               PERFORM REBUILD-ACCOUNTS
+               IF ABORT-RUN = "Y"
+                   EXIT PARAGRAPH
+               END-IF
+
+               IF MATCH-FOUND = "N"
+                   MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+               ELSE
+                   EVALUATE TRUE
+                       WHEN IN-ACTION = "DEP" AND OP-SUCCESS = "Y"
+                           MOVE "DEPOSITED MONEY" TO OUT-RECORD
+                       WHEN IN-ACTION = "WDR" AND OP-SUCCESS = "Y"
+                           MOVE "WITHDREW MONEY" TO OUT-RECORD
+                       WHEN OTHER
+                           MOVE OP-RESULT-MSG TO OUT-RECORD
+                   END-EVALUATE
+               END-IF
+               PERFORM WRITE-OUTPUT
+               PERFORM FINALIZE-ACCOUNTS
+
+               IF MATCH-FOUND = "Y" AND OP-MODE NOT = "QUERY"
+                   PERFORM WRITE-HISTORY
+               END-IF
+           END-IF.
+
+       PROCESS-XFR.
+           IF IN-TARGET-ACCOUNT = IN-ACCOUNT
+               MOVE "INVALID TRANSFER - SAME ACCOUNT" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
            END-IF
 
-           MOVE IN-RECORD(1:6) TO IN-ACCOUNT
-           MOVE IN-RECORD(7:3) TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT.
+           MOVE IN-TARGET-ACCOUNT TO FA-ACCOUNT
+           PERFORM FIND-ACCOUNT
+           IF ABORT-RUN = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           IF MATCH-FOUND = "N"
+               MOVE "TARGET ACCOUNT NOT FOUND" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           IF ACC-STATUS-FROZEN OR ACC-STATUS-CLOSED
+               MOVE "TARGET ACCOUNT FROZEN OR CLOSED" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE IN-ACCOUNT TO FA-ACCOUNT
+           PERFORM FIND-ACCOUNT
+           IF ABORT-RUN = "Y"
+               EXIT PARAGRAPH
+           END-IF
+           IF MATCH-FOUND = "N"
+               MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           IF ACC-STATUS-FROZEN
+               MOVE "ACCOUNT FROZEN" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           IF ACC-STATUS-CLOSED
+               MOVE "ACCOUNT CLOSED" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+           IF ACC-BALANCE < IN-AMOUNT
+               MOVE "INSUFFICIENT FUNDS" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE IN-ACCOUNT        TO XFR-SRC-ACCOUNT
+           MOVE IN-TARGET-ACCOUNT TO XFR-TGT-ACCOUNT
+           MOVE IN-AMOUNT         TO XFR-AMOUNT
+
+           PERFORM REBUILD-ACCOUNTS-XFR
+           IF ABORT-RUN = "Y"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF XFR-SRC-FOUND = "N" OR XFR-TGT-FOUND = "N"
+               MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FINALIZE-ACCOUNTS
+           PERFORM WRITE-XFR-HISTORY
+
+           MOVE "TRANSFERRED MONEY" TO OUT-RECORD
+           PERFORM WRITE-OUTPUT.
 
-       PROCESS-RECORDS.
+       FIND-ACCOUNT.
+           MOVE "N" TO MATCH-FOUND
            OPEN INPUT ACC-FILE
            IF WS-ACC NOT = "00" AND WS-ACC NOT = "35"
                DISPLAY "ACC-FILE OPEN FAILED, STATUS = " WS-ACC
-               STOP RUN
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACC = "35"
+               CLOSE ACC-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-EOF-ACC
+           PERFORM UNTIL WS-EOF-ACC = "Y"
+               READ ACC-FILE
+               EVALUATE WS-ACC
+                   WHEN "00"
+                       PERFORM PARSE-ACC-RECORD
+                       IF ACC-ACCOUNT = FA-ACCOUNT
+                           MOVE "Y" TO MATCH-FOUND
+                           MOVE "Y" TO WS-EOF-ACC
+                       END-IF
+                   WHEN "10"
+                       MOVE "Y" TO WS-EOF-ACC
+                   WHEN OTHER
+                       DISPLAY "ACC-FILE READ FAILED, STATUS = " WS-ACC
+                       MOVE "Y" TO ABORT-RUN
+                       MOVE "Y" TO WS-EOF-ACC
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE ACC-FILE.
+
+       PARSE-ACC-RECORD.
+           MOVE ACC-RECORD-RAW(1:6)   TO ACC-ACCOUNT
+           MOVE ACC-RECORD-RAW(7:3)   TO ACC-ACTION
+           MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:12)) TO ACC-BALANCE
+           MOVE ACC-RECORD-RAW(23:20) TO ACC-NAME
+           MOVE ACC-RECORD-RAW(43:1)  TO ACC-STATUS
+           MOVE ACC-RECORD-RAW(44:1)  TO ACC-TYPE.
+
+       REBUILD-ACCOUNTS.
+           MOVE "N" TO MATCH-FOUND
+           MOVE "N" TO UPDATED
+           MOVE "N" TO OP-SUCCESS
+           MOVE SPACES TO OP-RESULT-MSG
+
+           OPEN INPUT ACC-FILE
+           IF WS-ACC NOT = "00" AND WS-ACC NOT = "35"
+               DISPLAY "ACC-FILE OPEN FAILED, STATUS = " WS-ACC
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
            END-IF
-           
+
            IF WS-ACC = "35"
                CLOSE ACC-FILE
                OPEN OUTPUT TMP-FILE
                IF WS-TMP NOT = "00"
                    DISPLAY "TMP-FILE CREATE FAILED, STATUS = " WS-TMP
-                   STOP RUN
+                   MOVE "Y" TO ABORT-RUN
+                   EXIT PARAGRAPH
                END-IF
                CLOSE TMP-FILE
                EXIT PARAGRAPH
            END-IF
-           
+
            OPEN OUTPUT TMP-FILE
            IF WS-TMP NOT = "00"
                DISPLAY "TMP-FILE OPEN FAILED, STATUS = " WS-TMP
                CLOSE ACC-FILE
-               STOP RUN
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
            END-IF
-           
-           MOVE "N" TO WS-EOF
-           PERFORM UNTIL WS-EOF = "Y"
+
+           MOVE "N" TO WS-EOF-ACC
+           PERFORM UNTIL WS-EOF-ACC = "Y"
                READ ACC-FILE
                EVALUATE WS-ACC
                    WHEN "00"
-                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
-                       MOVE ACC-RECORD-RAW(7:3) TO ACC-ACTION
-                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
-                           TO ACC-BALANCE
-                       IF ACC-ACCOUNT = IN-ACCOUNT
+                       PERFORM PARSE-ACC-RECORD
+                       IF ACC-ACCOUNT = OP-ACCOUNT
                            MOVE "Y" TO MATCH-FOUND
-                           IF IN-ACTION NOT = "NEW"
-                               PERFORM APPLY-ACTION
-                           ELSE
-                               WRITE TMP-RECORD FROM ACC-RECORD-RAW
-                               IF WS-TMP NOT = "00"
-                                   DISPLAY "TMP WRITE FAILED, STATUS = " 
-                                           WS-TMP
-                                   MOVE "Y" TO WS-EOF
-                               END-IF
-                           END-IF
+                           PERFORM APPLY-OPERATION
                        ELSE
                            WRITE TMP-RECORD FROM ACC-RECORD-RAW
                            IF WS-TMP NOT = "00"
-                               DISPLAY "TMP WRITE FAILED, STATUS = " 
+                               DISPLAY "TMP WRITE FAILED, STATUS = "
                                        WS-TMP
-                               MOVE "Y" TO WS-EOF
+                               MOVE "Y" TO ABORT-RUN
+                               MOVE "Y" TO WS-EOF-ACC
                            END-IF
                        END-IF
                    WHEN "10"
-                       MOVE "Y" TO WS-EOF
+                       MOVE "Y" TO WS-EOF-ACC
                    WHEN OTHER
                        DISPLAY "ACC-FILE READ FAILED, STATUS = " WS-ACC
-                       MOVE "Y" TO WS-EOF
+                       MOVE "Y" TO ABORT-RUN
+                       MOVE "Y" TO WS-EOF-ACC
                END-EVALUATE
            END-PERFORM
-           
+
            CLOSE TMP-FILE
            IF WS-TMP NOT = "00"
                DISPLAY "TMP-FILE CLOSE FAILED, STATUS = " WS-TMP
            END-IF
-           
+
            CLOSE ACC-FILE
            IF WS-ACC NOT = "00"
                DISPLAY "ACC-FILE CLOSE FAILED, STATUS = " WS-ACC
            END-IF.
 
-       APPLY-ACTION.
+       APPLY-OPERATION.
            MOVE ACC-BALANCE TO NEW-BALANCE
-           EVALUATE IN-ACTION
-               WHEN "DEP"
-                   ADD IN-AMOUNT TO NEW-BALANCE
-                   MOVE "DEPOSITED MONEY" TO OUT-RECORD
-                   PERFORM WRITE-OUTPUT
-               WHEN "WDR"
-                   IF NEW-BALANCE >= IN-AMOUNT
-                       SUBTRACT IN-AMOUNT FROM NEW-BALANCE
-                       MOVE "WITHDREW MONEY" TO OUT-RECORD
-                   ELSE
-                       MOVE "INSUFFICIENT FUNDS" TO OUT-RECORD
-                   END-IF
-                   PERFORM WRITE-OUTPUT
-               WHEN "BAL"
-                   PERFORM CALCULATE-IDR-BALANCE
-                   MOVE SPACES TO OUT-RECORD
-                   STRING "BALANCE: " DELIMITED BY SIZE
-                          NEW-BALANCE DELIMITED BY SIZE
-                          " Rai Stones (IDR " DELIMITED BY SIZE
-                          IDR-BALANCE-DISP DELIMITED BY SIZE
-                          ")" DELIMITED BY SIZE
-                          INTO OUT-RECORD
-                   PERFORM WRITE-OUTPUT
-               WHEN OTHER
-                   MOVE "UNKNOWN ACTION" TO OUT-RECORD
-                   PERFORM WRITE-OUTPUT
-           END-EVALUATE
+           MOVE ACC-BALANCE TO OP-BALANCE-BEFORE
+
+           IF ACC-STATUS-FROZEN
+               MOVE "N" TO OP-SUCCESS
+               MOVE "ACCOUNT FROZEN" TO OP-RESULT-MSG
+           ELSE
+               IF ACC-STATUS-CLOSED
+                   MOVE "N" TO OP-SUCCESS
+                   MOVE "ACCOUNT CLOSED" TO OP-RESULT-MSG
+               ELSE
+                   EVALUATE OP-MODE
+                       WHEN "CREDIT"
+                           ADD OP-AMOUNT TO NEW-BALANCE
+                           MOVE "Y" TO OP-SUCCESS
+                       WHEN "DEBIT"
+                           IF NEW-BALANCE >= OP-AMOUNT
+                               SUBTRACT OP-AMOUNT FROM NEW-BALANCE
+                               MOVE "Y" TO OP-SUCCESS
+                           ELSE
+                               MOVE "N" TO OP-SUCCESS
+                               MOVE "INSUFFICIENT FUNDS"
+                                   TO OP-RESULT-MSG
+                           END-IF
+                       WHEN "QUERY"
+                           PERFORM CALCULATE-IDR-BALANCE
+                           MOVE "Y" TO OP-SUCCESS
+                           MOVE SPACES TO OP-RESULT-MSG
+                           STRING "BALANCE: " DELIMITED BY SIZE
+                                  NEW-BALANCE DELIMITED BY SIZE
+                                  " Rai Stones (IDR " DELIMITED BY SIZE
+                                  IDR-BALANCE-DISP DELIMITED BY SIZE
+                                  ")" DELIMITED BY SIZE
+                                  INTO OP-RESULT-MSG
+                   END-EVALUATE
+               END-IF
+           END-IF
 
-           MOVE IN-ACCOUNT  TO TMP-RECORD(1:6)
-           MOVE IN-ACTION   TO TMP-RECORD(7:3)
+           MOVE NEW-BALANCE TO OP-BALANCE-AFTER
+           MOVE OP-ACTION-CODE TO ACC-RECORD-RAW(7:3)
            MOVE NEW-BALANCE TO DISP-AMOUNT
-           MOVE DISP-AMOUNT TO TMP-RECORD(10:9)
+           MOVE DISP-AMOUNT TO ACC-RECORD-RAW(10:12)
 
-           WRITE TMP-RECORD
+           WRITE TMP-RECORD FROM ACC-RECORD-RAW
            IF WS-TMP NOT = "00"
                DISPLAY "TMP WRITE BALANCE FAILED, STATUS = " WS-TMP
            ELSE
@@ -230,20 +591,121 @@
            COMPUTE IDR-BALANCE = NEW-BALANCE * RAIUSD-RT * USDIDR-RT
            MOVE IDR-BALANCE TO IDR-BALANCE-DISP.
 
+       REBUILD-ACCOUNTS-XFR.
+           MOVE "N" TO XFR-SRC-FOUND
+           MOVE "N" TO XFR-TGT-FOUND
+           MOVE "N" TO UPDATED
+
+           OPEN INPUT ACC-FILE
+           IF WS-ACC NOT = "00" AND WS-ACC NOT = "35"
+               DISPLAY "ACC-FILE OPEN FAILED, STATUS = " WS-ACC
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACC = "35"
+               CLOSE ACC-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT TMP-FILE
+           IF WS-TMP NOT = "00"
+               DISPLAY "TMP-FILE OPEN FAILED, STATUS = " WS-TMP
+               CLOSE ACC-FILE
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-EOF-ACC
+           PERFORM UNTIL WS-EOF-ACC = "Y"
+               READ ACC-FILE
+               EVALUATE WS-ACC
+                   WHEN "00"
+                       PERFORM PARSE-ACC-RECORD
+                       EVALUATE TRUE
+                           WHEN ACC-ACCOUNT = XFR-SRC-ACCOUNT
+                               MOVE "Y" TO XFR-SRC-FOUND
+                               MOVE ACC-BALANCE TO XFR-SRC-BAL-BEFORE
+                               COMPUTE ACC-BALANCE =
+                                   ACC-BALANCE - XFR-AMOUNT
+                               MOVE ACC-BALANCE TO XFR-SRC-BAL-AFTER
+                               PERFORM REWRITE-XFR-RECORD
+                           WHEN ACC-ACCOUNT = XFR-TGT-ACCOUNT
+                               MOVE "Y" TO XFR-TGT-FOUND
+                               MOVE ACC-BALANCE TO XFR-TGT-BAL-BEFORE
+                               COMPUTE ACC-BALANCE =
+                                   ACC-BALANCE + XFR-AMOUNT
+                               MOVE ACC-BALANCE TO XFR-TGT-BAL-AFTER
+                               PERFORM REWRITE-XFR-RECORD
+                           WHEN OTHER
+                               WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                               IF WS-TMP NOT = "00"
+                                   DISPLAY "TMP WRITE FAILED, STATUS = "
+                                           WS-TMP
+                                   MOVE "Y" TO ABORT-RUN
+                                   MOVE "Y" TO WS-EOF-ACC
+                               END-IF
+                       END-EVALUATE
+                   WHEN "10"
+                       MOVE "Y" TO WS-EOF-ACC
+                   WHEN OTHER
+                       DISPLAY "ACC-FILE READ FAILED, STATUS = " WS-ACC
+                       MOVE "Y" TO ABORT-RUN
+                       MOVE "Y" TO WS-EOF-ACC
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE TMP-FILE
+           IF WS-TMP NOT = "00"
+               DISPLAY "TMP-FILE CLOSE FAILED, STATUS = " WS-TMP
+           END-IF
+
+           CLOSE ACC-FILE
+           IF WS-ACC NOT = "00"
+               DISPLAY "ACC-FILE CLOSE FAILED, STATUS = " WS-ACC
+           END-IF.
+
+       REWRITE-XFR-RECORD.
+           MOVE "XFR" TO ACC-RECORD-RAW(7:3)
+           MOVE ACC-BALANCE TO DISP-AMOUNT
+           MOVE DISP-AMOUNT TO ACC-RECORD-RAW(10:12)
+           WRITE TMP-RECORD FROM ACC-RECORD-RAW
+           IF WS-TMP NOT = "00"
+               DISPLAY "TMP WRITE FAILED, STATUS = " WS-TMP
+           ELSE
+               MOVE "Y" TO UPDATED
+           END-IF.
+
+       WRITE-XFR-HISTORY.
+           MOVE XFR-AMOUNT TO OP-AMOUNT
+           MOVE "XFR"      TO OP-HIST-ACTION
+
+           MOVE XFR-SRC-ACCOUNT    TO OP-ACCOUNT
+           MOVE XFR-SRC-BAL-BEFORE TO OP-BALANCE-BEFORE
+           MOVE XFR-SRC-BAL-AFTER  TO OP-BALANCE-AFTER
+           MOVE XFR-TGT-ACCOUNT    TO IN-TARGET-ACCOUNT
+           PERFORM WRITE-HISTORY
+
+           MOVE XFR-TGT-ACCOUNT    TO OP-ACCOUNT
+           MOVE XFR-TGT-BAL-BEFORE TO OP-BALANCE-BEFORE
+           MOVE XFR-TGT-BAL-AFTER  TO OP-BALANCE-AFTER
+           MOVE XFR-SRC-ACCOUNT    TO IN-TARGET-ACCOUNT
+           PERFORM WRITE-HISTORY.
+
        APPEND-ACCOUNT.
            OPEN EXTEND ACC-FILE
            IF WS-ACC NOT = "00"
                IF WS-ACC = "35"
                    OPEN OUTPUT ACC-FILE
                    IF WS-ACC NOT = "00"
-                       DISPLAY "ACC-FILE CREATE FAILED, STATUS = " 
+                       DISPLAY "ACC-FILE CREATE FAILED, STATUS = "
                                WS-ACC
                        EXIT PARAGRAPH
                    END-IF
                    CLOSE ACC-FILE
                    OPEN EXTEND ACC-FILE
                    IF WS-ACC NOT = "00"
-                       DISPLAY "ACC-FILE EXTEND FAILED, STATUS = " 
+                       DISPLAY "ACC-FILE EXTEND FAILED, STATUS = "
                                WS-ACC
                        EXIT PARAGRAPH
                    END-IF
@@ -252,41 +714,119 @@
                    EXIT PARAGRAPH
                END-IF
            END-IF
-           
+
+           MOVE SPACES TO ACC-RECORD-RAW
            MOVE IN-ACCOUNT TO ACC-RECORD-RAW(1:6)
            MOVE IN-ACTION  TO ACC-RECORD-RAW(7:3)
            MOVE IN-AMOUNT  TO DISP-AMOUNT
-           MOVE DISP-AMOUNT TO ACC-RECORD-RAW(10:9)
-           
+           MOVE DISP-AMOUNT TO ACC-RECORD-RAW(10:12)
+           MOVE IN-NAME    TO ACC-RECORD-RAW(23:20)
+           MOVE "A"        TO ACC-RECORD-RAW(43:1)
+           MOVE "S"        TO ACC-RECORD-RAW(44:1)
+
            WRITE ACC-RECORD-RAW
            IF WS-ACC NOT = "00"
                DISPLAY "ACC-FILE WRITE FAILED, STATUS = " WS-ACC
            END-IF
-           
+
            CLOSE ACC-FILE
            IF WS-ACC NOT = "00"
-               DISPLAY "ACC-FILE CLOSE AFTER APPEND FAILED, STATUS = " 
+               DISPLAY "ACC-FILE CLOSE AFTER APPEND FAILED, STATUS = "
                        WS-ACC
            END-IF.
 
+       WRITE-HISTORY.
+           MOVE OP-ACCOUNT        TO HIST-ACCOUNT
+           MOVE OP-HIST-ACTION    TO HIST-ACTION
+           MOVE OP-AMOUNT         TO HIST-AMOUNT-ED
+           MOVE OP-BALANCE-BEFORE TO HIST-BAL-BEFORE-ED
+           MOVE OP-BALANCE-AFTER  TO HIST-BAL-AFTER-ED
+           IF OP-HIST-ACTION = "XFR"
+               MOVE IN-TARGET-ACCOUNT TO HIST-TARGET-ACCT
+           ELSE
+               MOVE 0 TO HIST-TARGET-ACCT
+           END-IF
+
+           MOVE SPACES             TO HIST-RECORD
+           MOVE HIST-ACCOUNT       TO HIST-RECORD(1:6)
+           MOVE HIST-ACTION        TO HIST-RECORD(7:3)
+           MOVE HIST-AMOUNT-ED     TO HIST-RECORD(10:12)
+           MOVE HIST-BAL-BEFORE-ED TO HIST-RECORD(22:12)
+           MOVE HIST-BAL-AFTER-ED  TO HIST-RECORD(34:12)
+           MOVE HIST-TARGET-ACCT   TO HIST-RECORD(46:6)
+
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST NOT = "00"
+               IF WS-HIST = "35"
+                   OPEN OUTPUT HIST-FILE
+                   IF WS-HIST NOT = "00"
+                       DISPLAY "HIST-FILE CREATE FAILED, STATUS = "
+                               WS-HIST
+                       EXIT PARAGRAPH
+                   END-IF
+                   CLOSE HIST-FILE
+                   OPEN EXTEND HIST-FILE
+                   IF WS-HIST NOT = "00"
+                       DISPLAY "HIST-FILE EXTEND FAILED, STATUS = "
+                               WS-HIST
+                       EXIT PARAGRAPH
+                   END-IF
+               ELSE
+                   DISPLAY "HIST-FILE EXTEND FAILED, STATUS = " WS-HIST
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           WRITE HIST-RECORD
+           IF WS-HIST NOT = "00"
+               DISPLAY "HIST-FILE WRITE FAILED, STATUS = " WS-HIST
+           END-IF
+
+           CLOSE HIST-FILE
+           IF WS-HIST NOT = "00"
+               DISPLAY "HIST-FILE CLOSE FAILED, STATUS = " WS-HIST
+           END-IF.
+
        WRITE-OUTPUT.
-           OPEN OUTPUT OUT-FILE
+           OPEN EXTEND OUT-FILE
            IF WS-OUT NOT = "00"
-               DISPLAY "OUT-FILE OPEN FAILED, STATUS = " WS-OUT
-               EXIT PARAGRAPH
+               IF WS-OUT = "35"
+                   OPEN OUTPUT OUT-FILE
+                   IF WS-OUT NOT = "00"
+                       DISPLAY "OUT-FILE CREATE FAILED, STATUS = "
+                               WS-OUT
+                       EXIT PARAGRAPH
+                   END-IF
+                   CLOSE OUT-FILE
+                   OPEN EXTEND OUT-FILE
+                   IF WS-OUT NOT = "00"
+                       DISPLAY "OUT-FILE EXTEND FAILED, STATUS = "
+                               WS-OUT
+                       EXIT PARAGRAPH
+                   END-IF
+               ELSE
+                   DISPLAY "OUT-FILE OPEN FAILED, STATUS = " WS-OUT
+                   EXIT PARAGRAPH
+               END-IF
            END-IF
-           
+
            WRITE OUT-RECORD
            IF WS-OUT NOT = "00"
                DISPLAY "OUT-FILE WRITE FAILED, STATUS = " WS-OUT
            END-IF
-           
+
            CLOSE OUT-FILE
            IF WS-OUT NOT = "00"
                DISPLAY "OUT-FILE CLOSE FAILED, STATUS = " WS-OUT
            END-IF.
 
-       FINALIZE.
-           IF UPDATED = "Y"
-               CALL "SYSTEM" USING BY CONTENT "mv temp.txt accounts.txt"
+       FINALIZE-ACCOUNTS.
+           IF UPDATED = "Y" AND ABORT-RUN NOT = "Y"
+               MOVE SPACES TO WS-MV-COMMAND
+               STRING "mv " DELIMITED BY SIZE
+                      WS-TMP-FILENAME DELIMITED BY SIZE
+                      " accounts.txt" DELIMITED BY SIZE
+                      INTO WS-MV-COMMAND
+               CALL "SYSTEM" USING BY CONTENT WS-MV-COMMAND
+               MOVE "N" TO UPDATED
            END-IF.
