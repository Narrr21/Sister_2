@@ -0,0 +1 @@
+           PIC X(51).
