@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACC.
+           SELECT HIST-FILE ASSIGN TO "history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST.
+           SELECT CTL-FILE ASSIGN TO "control.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL.
+           SELECT REPT-FILE ASSIGN TO "reconcile.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPT.
+           SELECT LOCK-FILE ASSIGN TO "temp.lock/owner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW        COPY acctrec.
+
+       FD HIST-FILE.
+       01 HIST-RECORD           COPY histrec.
+
+       FD CTL-FILE.
+       01 CTL-RECORD            PIC X(21).
+
+       FD REPT-FILE.
+       01 REPT-RECORD           PIC X(120).
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ACC                PIC XX.
+       77 WS-HIST                PIC XX.
+       77 WS-CTL                 PIC XX.
+       77 WS-REPT                PIC XX.
+       77 WS-LOCK                PIC XX.
+       77 WS-EOF-ACC             PIC X VALUE "N".
+       77 WS-EOF-HIST            PIC X VALUE "N".
+       77 ABORT-RUN              PIC X VALUE "N".
+
+       77 PRIOR-TOTAL            PIC 9(9)V99 VALUE 0.
+       77 PRIOR-HIST-COUNT       PIC 9(9) VALUE 0.
+       77 CTL-EXISTS             PIC X VALUE "N".
+
+       77 ACC-BALANCE            PIC 9(9)V99.
+       77 CURRENT-TOTAL          PIC 9(9)V99 VALUE 0.
+       77 TOTAL-ED               PIC 9(9).99.
+
+       77 HIST-SEQ-NO            PIC 9(9) VALUE 0.
+       77 HIST-BAL-BEFORE        PIC 9(9)V99.
+       77 HIST-BAL-AFTER         PIC 9(9)V99.
+       77 NET-DELTA              PIC S9(9)V99 VALUE 0.
+       77 EXPECTED-TOTAL         PIC S9(9)V99 VALUE 0.
+       77 TOTAL-DIFF             PIC S9(9)V99 VALUE 0.
+
+       77 NEW-HIST-COUNT         PIC 9(9) VALUE 0.
+
+       77 CURRENT-TOTAL-ED       PIC Z(7)9.99.
+       77 EXPECTED-TOTAL-ED      PIC -Z(7)9.99.
+       77 TOTAL-DIFF-ED          PIC -Z(7)9.99.
+
+       77 WS-CURRENT-DATE        PIC X(21).
+       77 WS-RUN-ID              PIC X(14).
+       77 WS-LOCK-LABEL          PIC X(22).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM BUILD-RUN-ID
+           PERFORM CHECK-RUN-LOCK
+           IF ABORT-RUN = "Y"
+               STOP RUN
+           END-IF
+
+           PERFORM READ-CONTROL
+           PERFORM SUM-ACCOUNTS
+           IF ABORT-RUN = "N"
+               PERFORM SUM-NEW-HISTORY
+           END-IF
+           IF ABORT-RUN = "N"
+               PERFORM COMPARE-AND-REPORT
+               PERFORM WRITE-CONTROL
+           END-IF
+           PERFORM RELEASE-RUN-LOCK
+           STOP RUN.
+
+       BUILD-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:14) TO WS-RUN-ID
+           MOVE SPACES TO WS-LOCK-LABEL
+           STRING "RECON" DELIMITED BY SIZE
+                  WS-RUN-ID DELIMITED BY SIZE
+                  INTO WS-LOCK-LABEL.
+
+       CHECK-RUN-LOCK.
+           MOVE "N" TO ABORT-RUN
+           CALL "SYSTEM" USING BY CONTENT
+               "mkdir temp.lock 2>/dev/null"
+           IF RETURN-CODE NOT = 0
+               OPEN INPUT LOCK-FILE
+               IF WS-LOCK = "00"
+                   READ LOCK-FILE
+                   DISPLAY "RUN ABORTED - A PRIOR RUN LOCK IS STILL "
+                           "PRESENT (" LOCK-RECORD
+                           "), REMOVE temp.lock AFTER CONFIRMING THAT "
+                           "RUN IS DEAD"
+                   CLOSE LOCK-FILE
+               ELSE
+                   DISPLAY "RUN ABORTED - A PRIOR RUN LOCK IS STILL "
+                           "PRESENT, REMOVE temp.lock AFTER "
+                           "CONFIRMING THAT RUN IS DEAD"
+               END-IF
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK NOT = "00"
+               DISPLAY "LOCK-FILE CREATE FAILED, STATUS = " WS-LOCK
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-LOCK-LABEL TO LOCK-RECORD
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-RUN-LOCK.
+           CALL "SYSTEM" USING BY CONTENT "rm -rf temp.lock".
+
+       READ-CONTROL.
+           MOVE "N" TO CTL-EXISTS
+           OPEN INPUT CTL-FILE
+           IF WS-CTL = "00"
+               MOVE "Y" TO CTL-EXISTS
+               READ CTL-FILE
+               IF WS-CTL = "00"
+                   MOVE FUNCTION NUMVAL(CTL-RECORD(1:12))
+                       TO PRIOR-TOTAL
+                   MOVE CTL-RECORD(13:9)  TO PRIOR-HIST-COUNT
+               END-IF
+               CLOSE CTL-FILE
+           END-IF.
+
+       SUM-ACCOUNTS.
+           MOVE 0 TO CURRENT-TOTAL
+           OPEN INPUT ACC-FILE
+           IF WS-ACC NOT = "00" AND WS-ACC NOT = "35"
+               DISPLAY "ACC-FILE OPEN FAILED, STATUS = " WS-ACC
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACC = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-EOF-ACC
+           PERFORM UNTIL WS-EOF-ACC = "Y"
+               READ ACC-FILE
+               EVALUATE WS-ACC
+                   WHEN "00"
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:12))
+                           TO ACC-BALANCE
+                       ADD ACC-BALANCE TO CURRENT-TOTAL
+                   WHEN "10"
+                       MOVE "Y" TO WS-EOF-ACC
+                   WHEN OTHER
+                       DISPLAY "ACC-FILE READ FAILED, STATUS = " WS-ACC
+                       MOVE "Y" TO ABORT-RUN
+                       MOVE "Y" TO WS-EOF-ACC
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE ACC-FILE.
+
+       SUM-NEW-HISTORY.
+           MOVE 0 TO NET-DELTA
+           MOVE 0 TO HIST-SEQ-NO
+           MOVE PRIOR-HIST-COUNT TO NEW-HIST-COUNT
+
+           OPEN INPUT HIST-FILE
+           IF WS-HIST NOT = "00" AND WS-HIST NOT = "35"
+               DISPLAY "HIST-FILE OPEN FAILED, STATUS = " WS-HIST
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-HIST = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-EOF-HIST
+           PERFORM UNTIL WS-EOF-HIST = "Y"
+               READ HIST-FILE
+               EVALUATE WS-HIST
+                   WHEN "00"
+                       ADD 1 TO HIST-SEQ-NO
+                       IF HIST-SEQ-NO > PRIOR-HIST-COUNT
+                           MOVE FUNCTION NUMVAL(HIST-RECORD(22:12))
+                               TO HIST-BAL-BEFORE
+                           MOVE FUNCTION NUMVAL(HIST-RECORD(34:12))
+                               TO HIST-BAL-AFTER
+                           COMPUTE NET-DELTA =
+                               NET-DELTA + HIST-BAL-AFTER
+                                         - HIST-BAL-BEFORE
+                           MOVE HIST-SEQ-NO TO NEW-HIST-COUNT
+                       END-IF
+                   WHEN "10"
+                       MOVE "Y" TO WS-EOF-HIST
+                   WHEN OTHER
+                       DISPLAY "HIST-FILE READ FAILED, STATUS = "
+                               WS-HIST
+                       MOVE "Y" TO ABORT-RUN
+                       MOVE "Y" TO WS-EOF-HIST
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE HIST-FILE.
+
+       COMPARE-AND-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACES TO REPT-RECORD
+
+           IF CTL-EXISTS = "N"
+               MOVE CURRENT-TOTAL TO CURRENT-TOTAL-ED
+               STRING WS-CURRENT-DATE(1:8) DELIMITED BY SIZE
+                      " BASELINE ESTABLISHED - TOTAL " DELIMITED BY SIZE
+                      CURRENT-TOTAL-ED DELIMITED BY SIZE
+                      INTO REPT-RECORD
+           ELSE
+               COMPUTE EXPECTED-TOTAL = PRIOR-TOTAL + NET-DELTA
+               COMPUTE TOTAL-DIFF = CURRENT-TOTAL - EXPECTED-TOTAL
+
+               MOVE CURRENT-TOTAL  TO CURRENT-TOTAL-ED
+               MOVE EXPECTED-TOTAL TO EXPECTED-TOTAL-ED
+               MOVE TOTAL-DIFF     TO TOTAL-DIFF-ED
+
+               IF TOTAL-DIFF = 0
+                   STRING WS-CURRENT-DATE(1:8) DELIMITED BY SIZE
+                          " IN BALANCE - TOTAL " DELIMITED BY SIZE
+                          CURRENT-TOTAL-ED DELIMITED BY SIZE
+                          INTO REPT-RECORD
+               ELSE
+                   STRING WS-CURRENT-DATE(1:8) DELIMITED BY SIZE
+                          " OUT OF BALANCE - ACTUAL " DELIMITED BY SIZE
+                          CURRENT-TOTAL-ED DELIMITED BY SIZE
+                          " EXPECTED " DELIMITED BY SIZE
+                          EXPECTED-TOTAL-ED DELIMITED BY SIZE
+                          " DIFF " DELIMITED BY SIZE
+                          TOTAL-DIFF-ED DELIMITED BY SIZE
+                          INTO REPT-RECORD
+               END-IF
+           END-IF
+
+           DISPLAY REPT-RECORD
+           PERFORM WRITE-REPORT.
+
+       WRITE-REPORT.
+           OPEN EXTEND REPT-FILE
+           IF WS-REPT NOT = "00"
+               IF WS-REPT = "35"
+                   OPEN OUTPUT REPT-FILE
+                   IF WS-REPT NOT = "00"
+                       DISPLAY "REPT-FILE CREATE FAILED, STATUS = "
+                               WS-REPT
+                       EXIT PARAGRAPH
+                   END-IF
+                   CLOSE REPT-FILE
+                   OPEN EXTEND REPT-FILE
+                   IF WS-REPT NOT = "00"
+                       DISPLAY "REPT-FILE EXTEND FAILED, STATUS = "
+                               WS-REPT
+                       EXIT PARAGRAPH
+                   END-IF
+               ELSE
+                   DISPLAY "REPT-FILE EXTEND FAILED, STATUS = " WS-REPT
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           WRITE REPT-RECORD
+           IF WS-REPT NOT = "00"
+               DISPLAY "REPT-FILE WRITE FAILED, STATUS = " WS-REPT
+           END-IF
+
+           CLOSE REPT-FILE.
+
+       WRITE-CONTROL.
+           MOVE CURRENT-TOTAL TO TOTAL-ED
+           MOVE SPACES TO CTL-RECORD
+           MOVE TOTAL-ED        TO CTL-RECORD(1:12)
+           MOVE NEW-HIST-COUNT  TO CTL-RECORD(13:9)
+
+           OPEN OUTPUT CTL-FILE
+           IF WS-CTL NOT = "00"
+               DISPLAY "CTL-FILE WRITE FAILED, STATUS = " WS-CTL
+               EXIT PARAGRAPH
+           END-IF
+
+           WRITE CTL-RECORD
+           IF WS-CTL NOT = "00"
+               DISPLAY "CTL-FILE WRITE FAILED, STATUS = " WS-CTL
+           END-IF
+
+           CLOSE CTL-FILE.
