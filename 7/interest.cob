@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACC.
+           SELECT TMP-FILE ASSIGN TO DYNAMIC WS-TMP-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TMP.
+           SELECT HIST-FILE ASSIGN TO "history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST.
+           SELECT LOCK-FILE ASSIGN TO "temp.lock/owner.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW        COPY acctrec.
+
+       FD TMP-FILE.
+       01 TMP-RECORD            COPY acctrec.
+
+       FD HIST-FILE.
+       01 HIST-RECORD           COPY histrec.
+
+       FD LOCK-FILE.
+       01 LOCK-RECORD           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ACC                PIC XX.
+       77 WS-TMP                PIC XX.
+       77 WS-HIST                PIC XX.
+       77 WS-LOCK                PIC XX.
+       77 WS-EOF-ACC             PIC X VALUE "N".
+
+       77 WS-CURRENT-DATE        PIC X(21).
+       77 WS-RUN-ID              PIC X(14).
+       77 WS-TMP-FILENAME        PIC X(22).
+       77 WS-MV-COMMAND          PIC X(60).
+       77 ABORT-RUN              PIC X VALUE "N".
+
+       77 ACC-ACCOUNT            PIC 9(6).
+       77 ACC-ACTION             PIC X(3).
+       77 ACC-BALANCE            PIC 9(9)V99.
+       77 ACC-NAME               PIC X(20).
+       77 ACC-STATUS             PIC X.
+           88 ACC-STATUS-ACTIVE      VALUE "A".
+           88 ACC-STATUS-FROZEN      VALUE "F".
+           88 ACC-STATUS-CLOSED      VALUE "C".
+       77 ACC-TYPE                PIC X.
+           88 ACC-TYPE-SAVINGS       VALUE "S".
+           88 ACC-TYPE-CHECKING      VALUE "K".
+
+       77 INT-ANNUAL-RATE        PIC 9V9(4).
+       77 INT-AMOUNT              PIC 9(9)V99.
+       77 NEW-BALANCE             PIC 9(9)V99.
+       77 DISP-AMOUNT              PIC 9(9).99.
+       77 ACCOUNTS-POSTED          PIC 9(9) VALUE 0.
+
+       77 HIST-ACCOUNT            PIC 9(6).
+       77 HIST-ACTION             PIC X(3) VALUE "INT".
+       77 HIST-AMOUNT-ED          PIC 9(9).99.
+       77 HIST-BAL-BEFORE-ED      PIC 9(9).99.
+       77 HIST-BAL-AFTER-ED       PIC 9(9).99.
+       77 HIST-TARGET-ACCT        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM BUILD-RUN-ID
+           PERFORM CHECK-RUN-LOCK
+           IF ABORT-RUN = "Y"
+               STOP RUN
+           END-IF
+
+           PERFORM POST-INTEREST
+           PERFORM RELEASE-RUN-LOCK
+
+           IF ABORT-RUN = "Y"
+               DISPLAY "INTEREST RUN ABORTED, ACCOUNTS.TXT UNCHANGED"
+           ELSE
+               DISPLAY "INTEREST POSTED TO " ACCOUNTS-POSTED
+                       " ACCOUNT(S)"
+           END-IF
+           STOP RUN.
+
+       BUILD-RUN-ID.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:14) TO WS-RUN-ID
+           MOVE SPACES TO WS-TMP-FILENAME
+           STRING "temp" DELIMITED BY SIZE
+                  WS-RUN-ID DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-TMP-FILENAME.
+
+       CHECK-RUN-LOCK.
+           MOVE "N" TO ABORT-RUN
+           CALL "SYSTEM" USING BY CONTENT
+               "mkdir temp.lock 2>/dev/null"
+           IF RETURN-CODE NOT = 0
+               OPEN INPUT LOCK-FILE
+               IF WS-LOCK = "00"
+                   READ LOCK-FILE
+                   DISPLAY "RUN ABORTED - A PRIOR RUN LOCK IS STILL "
+                           "PRESENT (TEMP FILE " LOCK-RECORD
+                           "), REMOVE temp.lock AFTER CONFIRMING THAT "
+                           "RUN IS DEAD"
+                   CLOSE LOCK-FILE
+               ELSE
+                   DISPLAY "RUN ABORTED - A PRIOR RUN LOCK IS STILL "
+                           "PRESENT, REMOVE temp.lock AFTER "
+                           "CONFIRMING THAT RUN IS DEAD"
+               END-IF
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT LOCK-FILE
+           IF WS-LOCK NOT = "00"
+               DISPLAY "LOCK-FILE CREATE FAILED, STATUS = " WS-LOCK
+               MOVE "Y" TO ABORT-RUN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TMP-FILENAME TO LOCK-RECORD
+           WRITE LOCK-RECORD
+           CLOSE LOCK-FILE.
+
+       RELEASE-RUN-LOCK.
+           MOVE SPACES TO WS-MV-COMMAND
+           STRING "rm -f " DELIMITED BY SIZE
+                  WS-TMP-FILENAME DELIMITED BY SIZE
+                  INTO WS-MV-COMMAND
+           CALL "SYSTEM" USING BY CONTENT WS-MV-COMMAND
+           CALL "SYSTEM" USING BY CONTENT "rm -rf temp.lock".
+
+       POST-INTEREST.
+           MOVE 0 TO ACCOUNTS-POSTED
+
+           OPEN INPUT ACC-FILE
+           IF WS-ACC NOT = "00" AND WS-ACC NOT = "35"
+               DISPLAY "ACC-FILE OPEN FAILED, STATUS = " WS-ACC
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACC = "35"
+               CLOSE ACC-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT TMP-FILE
+           IF WS-TMP NOT = "00"
+               DISPLAY "TMP-FILE OPEN FAILED, STATUS = " WS-TMP
+               CLOSE ACC-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-EOF-ACC
+           PERFORM UNTIL WS-EOF-ACC = "Y"
+               READ ACC-FILE
+               EVALUATE WS-ACC
+                   WHEN "00"
+                       PERFORM PARSE-ACC-RECORD
+                       PERFORM POST-ONE-ACCOUNT
+                       WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                       IF WS-TMP NOT = "00"
+                           DISPLAY "TMP WRITE FAILED, STATUS = " WS-TMP
+                           MOVE "Y" TO ABORT-RUN
+                           MOVE "Y" TO WS-EOF-ACC
+                       END-IF
+                   WHEN "10"
+                       MOVE "Y" TO WS-EOF-ACC
+                   WHEN OTHER
+                       DISPLAY "ACC-FILE READ FAILED, STATUS = " WS-ACC
+                       MOVE "Y" TO ABORT-RUN
+                       MOVE "Y" TO WS-EOF-ACC
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE ACC-FILE
+           CLOSE TMP-FILE
+
+           IF ABORT-RUN = "N"
+               MOVE SPACES TO WS-MV-COMMAND
+               STRING "mv " DELIMITED BY SIZE
+                      WS-TMP-FILENAME DELIMITED BY SIZE
+                      " accounts.txt" DELIMITED BY SIZE
+                      INTO WS-MV-COMMAND
+               CALL "SYSTEM" USING BY CONTENT WS-MV-COMMAND
+           END-IF.
+
+       PARSE-ACC-RECORD.
+           MOVE ACC-RECORD-RAW(1:6)   TO ACC-ACCOUNT
+           MOVE ACC-RECORD-RAW(7:3)   TO ACC-ACTION
+           MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:12)) TO ACC-BALANCE
+           MOVE ACC-RECORD-RAW(23:20) TO ACC-NAME
+           MOVE ACC-RECORD-RAW(43:1)  TO ACC-STATUS
+           MOVE ACC-RECORD-RAW(44:1)  TO ACC-TYPE.
+
+       POST-ONE-ACCOUNT.
+           IF ACC-STATUS-ACTIVE AND ACC-TYPE-SAVINGS
+               PERFORM RATE-FOR-BALANCE
+               COMPUTE INT-AMOUNT ROUNDED =
+                   ACC-BALANCE * INT-ANNUAL-RATE / 365
+               IF INT-AMOUNT > 0
+                   COMPUTE NEW-BALANCE = ACC-BALANCE + INT-AMOUNT
+                   MOVE "INT" TO ACC-RECORD-RAW(7:3)
+                   MOVE NEW-BALANCE TO DISP-AMOUNT
+                   MOVE DISP-AMOUNT TO ACC-RECORD-RAW(10:12)
+                   PERFORM WRITE-INTEREST-HISTORY
+                   ADD 1 TO ACCOUNTS-POSTED
+               END-IF
+           END-IF.
+
+       RATE-FOR-BALANCE.
+           EVALUATE TRUE
+               WHEN ACC-BALANCE < 5000000.00
+                   MOVE 0.0050 TO INT-ANNUAL-RATE
+               WHEN ACC-BALANCE < 20000000.00
+                   MOVE 0.0075 TO INT-ANNUAL-RATE
+               WHEN OTHER
+                   MOVE 0.0100 TO INT-ANNUAL-RATE
+           END-EVALUATE.
+
+       WRITE-INTEREST-HISTORY.
+           MOVE ACC-ACCOUNT       TO HIST-ACCOUNT
+           MOVE INT-AMOUNT        TO HIST-AMOUNT-ED
+           MOVE ACC-BALANCE       TO HIST-BAL-BEFORE-ED
+           MOVE NEW-BALANCE       TO HIST-BAL-AFTER-ED
+
+           MOVE SPACES             TO HIST-RECORD
+           MOVE HIST-ACCOUNT       TO HIST-RECORD(1:6)
+           MOVE HIST-ACTION        TO HIST-RECORD(7:3)
+           MOVE HIST-AMOUNT-ED     TO HIST-RECORD(10:12)
+           MOVE HIST-BAL-BEFORE-ED TO HIST-RECORD(22:12)
+           MOVE HIST-BAL-AFTER-ED  TO HIST-RECORD(34:12)
+           MOVE HIST-TARGET-ACCT   TO HIST-RECORD(46:6)
+
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST NOT = "00"
+               IF WS-HIST = "35"
+                   OPEN OUTPUT HIST-FILE
+                   IF WS-HIST NOT = "00"
+                       DISPLAY "HIST-FILE CREATE FAILED, STATUS = "
+                               WS-HIST
+                       EXIT PARAGRAPH
+                   END-IF
+                   CLOSE HIST-FILE
+                   OPEN EXTEND HIST-FILE
+                   IF WS-HIST NOT = "00"
+                       DISPLAY "HIST-FILE EXTEND FAILED, STATUS = "
+                               WS-HIST
+                       EXIT PARAGRAPH
+                   END-IF
+               ELSE
+                   DISPLAY "HIST-FILE EXTEND FAILED, STATUS = " WS-HIST
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           WRITE HIST-RECORD
+           IF WS-HIST NOT = "00"
+               DISPLAY "HIST-FILE WRITE FAILED, STATUS = " WS-HIST
+           END-IF
+
+           CLOSE HIST-FILE
+           IF WS-HIST NOT = "00"
+               DISPLAY "HIST-FILE CLOSE FAILED, STATUS = " WS-HIST
+           END-IF.
